@@ -0,0 +1,201 @@
+*> Checks that a scorecard string is a well formed ten-frame game
+*> before it is handed to CalculateScoreFromScorecard: only the
+*> characters X / - | 0-9 are allowed, every one of the first ten
+*> frames is either a single strike or two balls that do not
+*> total more than ten pins, and the frames are pipe-delimited the
+*> way the rest of this kata expects.
+
+*> Output: "Y" when the scorecard is valid, "N" when it is not.
+
+*> Modification history:
+*> - A scorecard with more than eleven pipe characters used to
+*>   drive FrameToken(FrameCount + 1) past the end of the occurs
+*>   12 FrameTokenTable.  The "|" branch in Pass 1 now rejects the
+*>   scorecard instead of advancing FrameCount once 11 pipes have
+*>   already been seen.
+*> - Added Pass 4: the bonus token (FrameToken(12)) is now checked
+*>   against the 10th frame's actual outcome - zero characters for
+*>   an open frame, one for a spare, two for a strike - instead of
+*>   being accepted regardless of length.
+
+identification division.
+function-id. ValidateScorecard.
+
+data division.
+working-storage section.
+
+01 CharacterIndex pic 99.
+01 ScorecardLength pic 99.
+01 CurrentCharacter pic x.
+
+01 ScorecardIsValid pic x value "Y".
+    88 ScorecardValid value "Y".
+
+01 FrameTokenTable.
+    02 FrameToken occurs 12 times pic x(3).
+01 FrameCount pic 99 value zero.
+01 TokenPosition pic 9 value zero.
+
+01 FrameIndex pic 99.
+01 FirstBallCharacter pic x.
+01 SecondBallCharacter pic x.
+01 FirstBallPins pic 99.
+01 SecondBallPins pic 99.
+
+01 TenthFrameBonusBallsRequired pic 9.
+01 BonusTokenLength pic 9.
+
+linkage section.
+01 ScoreCardString pic x(33).
+01 ReturnCode pic x.
+
+procedure division using ScoreCardString returning ReturnCode.
+
+    initialize FrameTokenTable
+    move zero to FrameCount
+    move zero to TokenPosition
+    move "Y" to ScorecardIsValid
+
+    move function length(function trim(ScoreCardString)) to ScorecardLength
+
+    if ScorecardLength is equal to zero
+        move "N" to ScorecardIsValid
+    end-if
+
+    *> ---------------------------------------------------------
+    *> Pass 1 - only the notation characters are allowed at all,
+    *> and split the string into its pipe-delimited tokens.
+    *> ---------------------------------------------------------
+    if ScorecardValid
+        perform with test after varying CharacterIndex from 1 by 1
+            until CharacterIndex is equal to ScorecardLength
+
+            move ScoreCardString(CharacterIndex:1) to CurrentCharacter
+
+            evaluate CurrentCharacter
+                when "X" when "/" when "-"
+                    when "0" thru "9"
+                    add 1 to TokenPosition
+                    if TokenPosition is greater than 3
+                        move "N" to ScorecardIsValid
+                    else
+                        move CurrentCharacter
+                            to FrameToken(FrameCount + 1)(TokenPosition:1)
+                    end-if
+                when "|"
+                    if FrameCount is greater than or equal to 11
+                        move "N" to ScorecardIsValid
+                    else
+                        add 1 to FrameCount
+                        move zero to TokenPosition
+                    end-if
+                when other
+                    move "N" to ScorecardIsValid
+            end-evaluate
+        end-perform
+        add 1 to FrameCount
+    end-if
+
+    *> ---------------------------------------------------------
+    *> Pass 2 - a well formed game has ten frames, the empty
+    *> token from the "||" ahead of the bonus balls, and the
+    *> bonus token itself, so exactly twelve tokens in total.
+    *> ---------------------------------------------------------
+    if ScorecardValid and FrameCount is not equal to 12
+        move "N" to ScorecardIsValid
+    end-if
+
+    if ScorecardValid and FrameToken(11) is not equal to spaces
+        move "N" to ScorecardIsValid
+    end-if
+
+    *> ---------------------------------------------------------
+    *> Pass 3 - each of the first ten frames is either a single
+    *> strike or two balls that do not knock down more than the
+    *> ten pins standing.
+    *> ---------------------------------------------------------
+    if ScorecardValid
+        perform with test after varying FrameIndex from 1 by 1
+            until FrameIndex is equal to 10
+
+            evaluate true
+                when FrameToken(FrameIndex) is equal to "X  "
+                    continue
+                when FrameToken(FrameIndex)(1:1) is equal to "X"
+                    move "N" to ScorecardIsValid
+                when FrameToken(FrameIndex)(3:1) is not equal to space
+                    move "N" to ScorecardIsValid
+                when other
+                    move FrameToken(FrameIndex)(1:1) to FirstBallCharacter
+                    move FrameToken(FrameIndex)(2:1) to SecondBallCharacter
+
+                    if FirstBallCharacter is equal to "-"
+                        move zero to FirstBallPins
+                    else
+                        if FirstBallCharacter is numeric
+                            move FirstBallCharacter to FirstBallPins
+                        else
+                            move "N" to ScorecardIsValid
+                        end-if
+                    end-if
+
+                    if SecondBallCharacter is equal to "/"
+                        continue
+                    else
+                        if SecondBallCharacter is equal to "-"
+                            move zero to SecondBallPins
+                        else
+                            if SecondBallCharacter is numeric
+                                move SecondBallCharacter to SecondBallPins
+                            else
+                                move "N" to ScorecardIsValid
+                            end-if
+                        end-if
+
+                        if ScorecardValid
+                            and FirstBallPins + SecondBallPins is greater than 10
+                            move "N" to ScorecardIsValid
+                        end-if
+                    end-if
+            end-evaluate
+        end-perform
+    end-if
+
+    *> ---------------------------------------------------------
+    *> Pass 4 - the bonus token (FrameToken(12)) must carry
+    *> exactly the number of bonus balls the 10th frame's outcome
+    *> allows: none for an open frame, one for a spare, two for a
+    *> strike.
+    *> ---------------------------------------------------------
+    if ScorecardValid
+        if FrameToken(10) is equal to "X  "
+            move 2 to TenthFrameBonusBallsRequired
+        else
+            if FrameToken(10)(2:1) is equal to "/"
+                move 1 to TenthFrameBonusBallsRequired
+            else
+                move 0 to TenthFrameBonusBallsRequired
+            end-if
+        end-if
+
+        evaluate true
+            when FrameToken(12)(1:1) is equal to space
+                move 0 to BonusTokenLength
+            when FrameToken(12)(2:1) is equal to space
+                move 1 to BonusTokenLength
+            when FrameToken(12)(3:1) is equal to space
+                move 2 to BonusTokenLength
+            when other
+                move 3 to BonusTokenLength
+        end-evaluate
+
+        if BonusTokenLength is not equal to TenthFrameBonusBallsRequired
+            move "N" to ScorecardIsValid
+        end-if
+    end-if
+
+    move ScorecardIsValid to ReturnCode
+
+    goback.
+
+end function ValidateScorecard.
