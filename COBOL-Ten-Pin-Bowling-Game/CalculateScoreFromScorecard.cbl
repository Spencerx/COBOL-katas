@@ -0,0 +1,96 @@
+*> Scores a single ten-pin bowling scorecard string.
+
+*> Input: a scorecard string in the frame|frame|...|frame||bonus
+*> notation used throughout this kata (X strike, / spare, - miss,
+*> | frame boundary, || boundary before the tenth frame's bonus
+*> balls).
+*> Output: the game's total score, 0 through 300.
+
+identification division.
+function-id. CalculateScoreFromScorecard.
+
+data division.
+working-storage section.
+
+01 CharacterIndex pic 99.
+01 ScorecardLength pic 99.
+01 CurrentCharacter pic x.
+
+01 RollTable.
+    02 RollValue pic 99 occurs 21 times.
+01 NumberOfRolls pic 99 value zero.
+
+01 FrameNumber pic 99.
+01 BallIndex pic 99.
+01 GameScore pic 999 value zero.
+
+linkage section.
+01 ScoreCardString pic x(33).
+01 ReturnCode pic 999.
+
+procedure division using ScoreCardString returning ReturnCode.
+
+    move zero to NumberOfRolls
+    move zero to GameScore
+
+    *> ---------------------------------------------------------
+    *> Turn the frame|frame notation into a flat table of pins
+    *> knocked down per ball, ignoring the frame separators.
+    *> ---------------------------------------------------------
+    move function length(function trim(ScoreCardString)) to ScorecardLength
+
+    perform with test after varying CharacterIndex from 1 by 1
+        until CharacterIndex is equal to ScorecardLength
+
+        move ScoreCardString(CharacterIndex:1) to CurrentCharacter
+
+        evaluate CurrentCharacter
+            when "|"
+                continue
+            when "X"
+                add 1 to NumberOfRolls
+                move 10 to RollValue(NumberOfRolls)
+            when "-"
+                add 1 to NumberOfRolls
+                move 0 to RollValue(NumberOfRolls)
+            when "/"
+                add 1 to NumberOfRolls
+                compute RollValue(NumberOfRolls) = 10 - RollValue(NumberOfRolls - 1)
+            when "0" thru "9"
+                add 1 to NumberOfRolls
+                move CurrentCharacter to RollValue(NumberOfRolls)
+            when other
+                continue
+        end-evaluate
+    end-perform
+
+    *> ---------------------------------------------------------
+    *> Standard ten-frame scoring: a strike is ten plus the next
+    *> two balls, a spare is ten plus the next ball, otherwise
+    *> it is just the pins knocked down in the frame.
+    *> ---------------------------------------------------------
+    move 1 to BallIndex
+
+    perform with test after varying FrameNumber from 1 by 1
+        until FrameNumber is equal to 10
+
+        evaluate true
+            when RollValue(BallIndex) is equal to 10
+                compute GameScore = GameScore + 10
+                    + RollValue(BallIndex + 1) + RollValue(BallIndex + 2)
+                add 1 to BallIndex
+            when RollValue(BallIndex) + RollValue(BallIndex + 1) is equal to 10
+                compute GameScore = GameScore + 10 + RollValue(BallIndex + 2)
+                add 2 to BallIndex
+            when other
+                compute GameScore = GameScore
+                    + RollValue(BallIndex) + RollValue(BallIndex + 1)
+                add 2 to BallIndex
+        end-evaluate
+    end-perform
+
+    move GameScore to ReturnCode
+
+    goback.
+
+end function CalculateScoreFromScorecard.
