@@ -0,0 +1,9 @@
+*> Layout of one line on the nightly SCORECARD-FILE fed in by the
+*> lane control system: which lane, which bowler, when, and the
+*> frame|frame notation scorecard string used throughout this kata.
+
+    02 SC-LaneNumber       pic 99.
+    02 SC-BowlerId         pic x(10).
+    02 SC-BowlerName       pic x(20).
+    02 SC-GameDate         pic x(8).
+    02 SC-ScorecardString  pic x(33).
