@@ -69,49 +69,812 @@
 *> X|7/|9-|X|-8|8/|-6|X|X|X||81
 *> Total score == 167
 
+*> Modification history:
+*> - Nightly volume long since outgrew the four canned test
+*>   scorecards.  The program now reads every scorecard for the
+*>   night from SCORECARD-FILE and writes one line per scorecard
+*>   to SCORE-REPORT-FILE, so scoring real volume no longer needs
+*>   a recompile.
+*> - Added a weekly STANDINGS-FILE: pins are rolled up per bowler
+*>   as scorecards are read and the league table is written out
+*>   highest total pins first, so the secretary no longer has to
+*>   re-key every score into a spreadsheet.
+*> - Every scorecard is now run through ValidateScorecard before
+*>   it is scored.  A malformed scorecard (e.g. more pins recorded
+*>   in a frame than were standing) is written to EXCEPTIONS-FILE
+*>   with the offending string instead of being scored or blowing
+*>   up the run.
+*> - Added checkpoint/restart: the count of scorecards completed
+*>   so far is logged to RESTART-FILE every CheckpointInterval
+*>   cards.  If the job is resubmitted against the same RESTART-
+*>   FILE, already-scored cards are skipped instead of rescored,
+*>   and the league standings are rebuilt from the scorecards
+*>   already recorded on SCORE-REPORT-FILE before the run picks
+*>   back up where it left off.  Operators start a new night with
+*>   a fresh (empty) RESTART-FILE, the same as any other GDG.
+*> - Once the final standings are known, a BILLING-FILE line is
+*>   written for every bowler with the number of games they
+*>   bowled that night, so league billing can pick up its per-
+*>   game charge without re-deriving it from SCORE-REPORT-FILE.
+*> - Any game of 300 (a perfect game) or 200 and over (a
+*>   milestone score) is logged to HALL-OF-FAME-FILE as it is
+*>   scored.  Unlike the other output files this one is never
+*>   started fresh - it is opened for extend and accumulates
+*>   across every night the job runs.
+*> - Added SCORE-HISTORY-FILE: every scored game, not just the
+*>   milestones that make HALL-OF-FAME-FILE, is appended here
+*>   keyed by bowler and date.  Like HALL-OF-FAME-FILE it is
+*>   opened for extend and accumulates across every night the job
+*>   runs; HALL-OF-FAME-FILE stays the wall-poster extract, this
+*>   is the full history behind it.
+*> - BILLING-FILE now rolls up games bowled per lane per bowler
+*>   instead of per bowler only, so a bowler who played more than
+*>   one lane in a night bills as separate lines the same way the
+*>   lane monitor and standings report already break lanes out.
+*> - Checkpointing used to happen only every CheckpointInterval
+*>   cards while every other output file was written per card;
+*>   an abend between checkpoints then duplicated output on
+*>   restart.  A checkpoint is now written after every card.
+*> - SCORECARD-FILE, SCORE-REPORT-FILE, STANDINGS-FILE,
+*>   EXCEPTIONS-FILE and BILLING-FILE now carry a file status the
+*>   same way RESTART-FILE and HALL-OF-FAME-FILE always have, so a
+*>   dataset that fails to open gets a diagnostic and a clean stop
+*>   instead of an abend.
+*> - The rejected-scorecard count, previously tallied and never
+*>   shown anywhere, is now written as a trailer line on
+*>   EXCEPTIONS-FILE.
+*> - RejectedScoreCardCount used to start back at zero on every
+*>   restart, so the TOTAL REJECTED trailer only ever counted
+*>   rejects from the current run segment.  EXCEPTIONS-FILE is now
+*>   replayed the same way SCORE-REPORT-FILE already is, so the
+*>   count picks back up where the night's prior segments left off.
+*> - StandingsTable and BillingTable stop accepting new bowlers
+*>   once they reach their table capacity instead of running off
+*>   the end of the table; games bowled past that point still
+*>   score and report normally, they just no longer add a new
+*>   entry to those two tables.
+*> - SCORECARD-FILE's file status is now actually inspected on
+*>   open and on every read in the main scoring loop, not just for
+*>   the not-found condition - a genuine I/O error reading the file
+*>   now gets a diagnostic and a clean stop instead of running the
+*>   rest of the file unmonitored.  Error stops now also set a
+*>   distinct non-zero RETURN-CODE so the nightly job stream can
+*>   actually tell a failed run from a clean one between steps.
+*> - Once StandingsTable or BillingTable filled, the final add-to-
+*>   totals for every subsequent card was wrongly gated on the same
+*>   sticky full flag that stops new entries from being added, so
+*>   pins/games stopped accumulating for bowlers already in the
+*>   table too, not just the overflow bowler.  Accumulation is now
+*>   gated on whether this card's bowler has a table slot, which is
+*>   worked out fresh on every card.
+*> - STANDINGS-FILE and BILLING-FILE used to be opened (and so
+*>   created/cataloged) before SCORECARD-FILE was confirmed to
+*>   exist and open cleanly.  A run that failed on SCORECARD-FILE
+*>   still left a cataloged, empty "latest" STANDINGS/BILLING
+*>   generation behind, since a clean STOP RUN is not an abend and
+*>   so never trips the JCL's conditional DELETE disposition.
+*>   STANDINGS-FILE and BILLING-FILE are now opened last, only
+*>   once every other file needed to run has already opened clean.
+*> - HALL-OF-FAME-FILE and SCORE-HISTORY-FILE detail lines are 82
+*>   characters wide but were being written into 80-character FD
+*>   records, silently truncating the last two bytes of every line.
+*>   Both FD records are now 82 characters to match.
+
 identification division.
 program-id. TenPinBowling.
 
 environment division.
 configuration section.
     repository.
-        function CalculateScoreFromScorecard.
+        function CalculateScoreFromScorecard
+        function ValidateScorecard.
+input-output section.
+    file-control.
+        select ScorecardFile assign to "SCORECARDS"
+            organization is line sequential
+            file status is ScorecardFileStatus.
+
+        select ScoreReportFile assign to "SCOREREPT"
+            organization is line sequential
+            file status is ScoreReportFileStatus.
+
+        select StandingsFile assign to "STANDINGS"
+            organization is line sequential
+            file status is StandingsFileStatus.
+
+        select ExceptionsFile assign to "EXCEPTNS"
+            organization is line sequential
+            file status is ExceptionsFileStatus.
+
+        select RestartFile assign to "RESTART"
+            organization is line sequential
+            file status is RestartFileStatus.
+
+        select BillingFile assign to "BILLING"
+            organization is line sequential
+            file status is BillingFileStatus.
+
+        select HallOfFameFile assign to "HALLFAME"
+            organization is line sequential
+            file status is HallOfFameFileStatus.
+
+        select ScoreHistoryFile assign to "SCOREHIST"
+            organization is line sequential
+            file status is ScoreHistoryFileStatus.
 
 data division.
+file section.
+fd  ScorecardFile.
+01 ScorecardFileRecord.
+    copy "ScoreCardRecord.cpy".
+
+fd  ScoreReportFile
+    recording mode is f.
+01 ScoreReportLine pic x(80).
+
+fd  StandingsFile
+    recording mode is f.
+01 StandingsLine pic x(80).
+
+fd  ExceptionsFile
+    recording mode is f.
+01 ExceptionsLine pic x(80).
+
+fd  RestartFile
+    recording mode is f.
+01 RestartLine pic x(20).
+
+fd  BillingFile
+    recording mode is f.
+01 BillingLine pic x(80).
+
+fd  HallOfFameFile
+    recording mode is f.
+01 HallOfFameLine pic x(82).
+
+fd  ScoreHistoryFile
+    recording mode is f.
+01 ScoreHistoryLine pic x(82).
+
 working-storage section.
 
-01 ScoreCardsTable.
-    02 ScoreCardsValues.
-        03 filler pic x(36) value "X|X|X|X|X|X|X|X|X|X||XX          300".
-        03 filler pic x(36) value "5/|5/|5/|5/|5/|5/|5/|5/|5/|5/||5 150".
-        03 filler pic x(36) value "9-|9-|9-|9-|9-|9-|9-|9-|9-|9-||  090".
-        03 filler pic x(36) value "X|7/|9-|X|-8|8/|-6|X|X|X||81     167".
-    02 filler redefines ScoreCardsValues.
-        03 ScoreCards occurs 4 times.
-            04 TestScoreCard pic x(33).
-            04 ExpectedScore pic 999.
-
-01 CurrentScoreCard pic 9.
+01 EndOfScorecardFile pic x value "N".
+    88 NoMoreScorecards value "Y".
+
+01 CurrentScoreCard pic 9(5) value zero.
 01 ReturnedScore pic 999 value zero.
 
+*> File status is checked on open/read/write for every file below
+*> so a missing or unwritable dataset gets a diagnostic on
+*> ExceptionsLine (or SYSOUT, before ExceptionsFile is open) and a
+*> clean stop instead of an unmonitored abend.
+01 ScorecardFileStatus pic xx.
+    88 ScorecardFileStatusOk values "00" "04" "10".
+    88 ScorecardFileNotFound value "35".
+
+01 ScoreReportFileStatus pic xx.
+    88 ScoreReportFileStatusOk values "00" "04".
+
+01 StandingsFileStatus pic xx.
+    88 StandingsFileStatusOk values "00" "04".
+
+01 ExceptionsFileStatus pic xx.
+    88 ExceptionsFileStatusOk values "00" "04".
+
+01 BillingFileStatus pic xx.
+    88 BillingFileStatusOk values "00" "04".
+
+*> Checkpoint/restart control.
+01 RestartFileStatus pic xx.
+    88 RestartFileStatusOk values "00" "04".
+    88 RestartFileNotFound value "35".
+
+01 ResumeAtScoreCard pic 9(5) value zero.
+01 CheckpointRecord.
+    02 filler pic x(11) value "CHECKPOINT ".
+    02 CK-ScoreCardCount pic 9(5).
+    02 filler pic x(4) value spaces.
+
+01 SkipIndex pic 9(5).
+
+*> Set by whichever paragraph is feeding 2100-AccumulateStandings -
+*> either a freshly scored card or a line being replayed back out
+*> of ScoreReportFile after a restart.
+01 AccumulateBowlerId pic x(10).
+01 AccumulateBowlerName pic x(20).
+01 AccumulateLaneNumber pic 99.
+
+*> League standings are accumulated one bowler per entry as
+*> scorecards are read, then sorted highest pins first before
+*> StandingsFile is written.  Capped at MaxStandingsEntries to
+*> match the upper bound on StandingsEntry below - a night with
+*> more distinct bowlers than that has the overflow cards routed
+*> to ExceptionsFile instead of running off the end of the table.
+01 MaxStandingsEntries pic 9(5) value 500.
+
+01 StandingsTable.
+    02 StandingsEntryCount pic 9(5) value zero.
+    02 StandingsEntry occurs 1 to 500 times
+            depending on StandingsEntryCount
+            indexed by StandingsIndex.
+        03 ST-BowlerId pic x(10).
+        03 ST-BowlerName pic x(20).
+        03 ST-TotalPins pic 9(7).
+        03 ST-GamesBowled pic 9(3).
+
+01 StandingsSwapEntry.
+    02 SW-BowlerId pic x(10).
+    02 SW-BowlerName pic x(20).
+    02 SW-TotalPins pic 9(7).
+    02 SW-GamesBowled pic 9(3).
+
+01 StandingsFound pic x value "N".
+    88 BowlerFoundInStandings value "Y".
+
+01 StandingsTableFull pic x value "N".
+    88 StandingsTableIsFull value "Y".
+
+*> Set fresh on every call to 2100-AccumulateStandings - unlike
+*> StandingsTableFull (which stays "Y" for the rest of the run once
+*> the table fills), this only says whether THIS card's bowler has a
+*> StandingsIndex to accumulate into, so a full table only suppresses
+*> the pins/games add for the overflow bowler, not for everybody.
+01 StandingsSlotValid pic x value "N".
+    88 StandingsSlotIsValid value "Y".
+
+01 SortOuterIndex pic 9(5).
+01 SortInnerIndex pic 9(5).
+01 StandingsRank pic 9(5).
+
+01 StandingsDetailLine.
+    02 filler pic x(6) value "RANK ".
+    02 SD-Rank pic zz9.
+    02 filler pic x(4) value " ID ".
+    02 SD-BowlerId pic x(10).
+    02 filler pic x(1) value space.
+    02 SD-BowlerName pic x(20).
+    02 filler pic x(7) value " PINS ".
+    02 SD-TotalPins pic zzzzzz9.
+    02 filler pic x(7) value " GAMES ".
+    02 SD-GamesBowled pic zz9.
+    02 filler pic x(8) value spaces.
+
+01 RejectedScoreCardCount pic 9(5) value zero.
+
+01 ExceptionsDetailLine.
+    02 filler pic x(6) value "LANE ".
+    02 XD-LaneNumber pic z9.
+    02 filler pic x(4) value " ID ".
+    02 XD-BowlerId pic x(10).
+    02 filler pic x(11) value " REJECTED ".
+    02 XD-ScorecardString pic x(33).
+
+*> Written to ExceptionsFile once at end of run so an operator
+*> scanning the exceptions report can see the reject count without
+*> having to count the detail lines above it.
+01 ExceptionsTrailerLine.
+    02 filler pic x(19) value "TOTAL REJECTED ".
+    02 XT-RejectedCount pic zzzz9.
+    02 filler pic x(56) value spaces.
+
+01 HallOfFameFileStatus pic xx.
+    88 HallOfFameFileNotFound value "35".
+
+*> Every scored game, good or bad, is appended here keyed by
+*> bowler and date - unlike ScoreReportFile (rebuilt fresh each
+*> night) this file is never started over and accumulates across
+*> every night the job runs, the same as HallOfFameFile.
+01 ScoreHistoryFileStatus pic xx.
+    88 ScoreHistoryFileNotFound value "35".
+
+01 ScoreHistoryDetailLine.
+    02 filler pic x(6) value "DATE ".
+    02 SH-GameDate pic x(8).
+    02 filler pic x(6) value " LANE ".
+    02 SH-LaneNumber pic z9.
+    02 filler pic x(4) value " ID ".
+    02 SH-BowlerId pic x(10).
+    02 filler pic x(1) value space.
+    02 SH-BowlerName pic x(20).
+    02 filler pic x(7) value " SCORE ".
+    02 SH-Score pic zz9.
+    02 filler pic x(15) value spaces.
+
+*> A game this good or better earns a line on HallOfFameFile.
+01 PerfectGameScore pic 999 value 300.
+01 MilestoneScoreThreshold pic 999 value 200.
+
+01 HallOfFameDetailLine.
+    02 filler pic x(6) value "DATE ".
+    02 HF-GameDate pic x(8).
+    02 filler pic x(6) value " LANE ".
+    02 HF-LaneNumber pic z9.
+    02 filler pic x(4) value " ID ".
+    02 HF-BowlerId pic x(10).
+    02 filler pic x(1) value space.
+    02 HF-BowlerName pic x(20).
+    02 filler pic x(7) value " SCORE ".
+    02 HF-Score pic zz9.
+    02 filler pic x(1) value space.
+    02 HF-Category pic x(9).
+    02 filler pic x(5) value spaces.
+
+*> Per-game lane fee charged to the bowler's league account.
+01 PerGameFee pic 9(3)v99 value 4.50.
+
+*> Billing is rolled up per lane per bowler, not just per bowler -
+*> league fees are partly usage-based on games bowled per lane per
+*> night, so two lanes bowled by the same bowler on the same night
+*> bill as two separate lines.
+01 MaxBillingEntries pic 9(5) value 500.
+
+01 BillingTable.
+    02 BillingEntryCount pic 9(5) value zero.
+    02 BillingEntry occurs 1 to 500 times
+            depending on BillingEntryCount
+            indexed by BillingIndex.
+        03 BB-LaneNumber pic 99.
+        03 BB-BowlerId pic x(10).
+        03 BB-BowlerName pic x(20).
+        03 BB-GamesBowled pic 9(3).
+
+01 BillingFound pic x value "N".
+    88 LaneBowlerFoundInBilling value "Y".
+
+01 BillingTableFull pic x value "N".
+    88 BillingTableIsFull value "Y".
+
+*> Set fresh on every call to 2120-AccumulateBilling - see
+*> StandingsSlotValid above for why this has to be separate from the
+*> sticky BillingTableFull flag.
+01 BillingSlotValid pic x value "N".
+    88 BillingSlotIsValid value "Y".
+
+01 BillingDetailLine.
+    02 filler pic x(6) value "LANE ".
+    02 BL-LaneNumber pic z9.
+    02 filler pic x(4) value " ID ".
+    02 BL-BowlerId pic x(10).
+    02 filler pic x(1) value space.
+    02 BL-BowlerName pic x(20).
+    02 filler pic x(7) value " GAMES ".
+    02 BL-GamesBowled pic zz9.
+    02 filler pic x(7) value " TOTAL ".
+    02 BL-AmountDue pic zzz9.99.
+    02 filler pic x(4) value spaces.
+
+01 ScoreReportDetailLine.
+    02 filler pic x(6) value "LANE ".
+    02 RD-LaneNumber pic z9.
+    02 filler pic x(4) value " ID ".
+    02 RD-BowlerId pic x(10).
+    02 filler pic x(1) value space.
+    02 RD-BowlerName pic x(20).
+    02 filler pic x(8) value " SCORE ".
+    02 RD-Score pic zz9.
+    02 filler pic x(20) value spaces.
+
 procedure division.
 
-    perform with test after varying CurrentScoreCard from 1 by 1
-        until CurrentScoreCard equal to 4
+0000-Mainline.
 
-        display "Test score card " CurrentScoreCard " is " TestScoreCard(CurrentScoreCard)
+    perform 1000-Initialize
 
-        compute ReturnedScore = CalculateScoreFromScorecard(TestScoreCard(CurrentScoreCard))
+    perform with test before
+        until NoMoreScorecards
 
-        if ReturnedScore equal to ExpectedScore(CurrentScoreCard) then
-            display "Test score card " CurrentScoreCard " result of " ReturnedScore " matches expected... Test passed"
-        else
-            display "Test score card " CurrentScoreCard " result of " ReturnedScore " does not match "
-                ExpectedScore(CurrentScoreCard) " ... Test failed"
+        read ScorecardFile
+            at end
+                set NoMoreScorecards to true
+            not at end
+                perform 2000-ScoreOneCard
+        end-read
+
+        if not ScorecardFileStatusOk
+            display "TENPIN - ERROR READING SCORECARDS - RUN STOPPED"
+            move 16 to return-code
+            stop run
         end-if
-        display spaces
     end-perform
 
+    perform 7000-ProduceStandings
+
+    perform 7500-ProduceBillingFeed
+
+    perform 9000-Terminate
+
     stop run.
 
+1000-Initialize.
+
+    perform 1050-DetermineRestartPoint
+
+    if ResumeAtScoreCard is greater than zero
+        perform 1060-RebuildStandingsFromReport
+        perform 1065-RebuildRejectedCountFromExceptions
+        open extend ScoreReportFile
+        open extend ExceptionsFile
+    else
+        open output ScoreReportFile
+        open output ExceptionsFile
+    end-if
+
+    if not ScoreReportFileStatusOk or not ExceptionsFileStatusOk
+        display "TENPIN - UNABLE TO OPEN SCOREREPT OR EXCEPTNS - RUN STOPPED"
+        move 16 to return-code
+        stop run
+    end-if
+
+    open extend RestartFile
+
+    open extend HallOfFameFile
+
+    if HallOfFameFileNotFound
+        open output HallOfFameFile
+        close HallOfFameFile
+        open extend HallOfFameFile
+    end-if
+
+    open extend ScoreHistoryFile
+
+    if ScoreHistoryFileNotFound
+        open output ScoreHistoryFile
+        close ScoreHistoryFile
+        open extend ScoreHistoryFile
+    end-if
+
+    open input ScorecardFile
+
+    if ScorecardFileNotFound
+        display "TENPIN - SCORECARDS DATASET NOT FOUND - RUN STOPPED"
+        move 16 to return-code
+        stop run
+    end-if
+
+    if not ScorecardFileStatusOk
+        display "TENPIN - UNABLE TO OPEN SCORECARDS - RUN STOPPED"
+        move 16 to return-code
+        stop run
+    end-if
+
+    *> StandingsFile and BillingFile are created last, once every
+    *> other file has opened clean - neither is restart material
+    *> (both are rebuilt fresh every run out of StandingsTable and
+    *> BillingTable), so there is no reason to create them before
+    *> knowing the run is actually going to produce something to put
+    *> in them.  An empty/incomplete generation left behind by a
+    *> fatal-error STOP RUN earlier in this paragraph would otherwise
+    *> still get cataloged - the NEW/CATLG/DELETE disposition in the
+    *> JCL only deletes it on an abend, not on a clean stop.
+    open output StandingsFile
+    open output BillingFile
+
+    if not StandingsFileStatusOk or not BillingFileStatusOk
+        display "TENPIN - UNABLE TO OPEN STANDINGS OR BILLING - RUN STOPPED"
+        move 16 to return-code
+        stop run
+    end-if
+
+    perform 1080-SkipAlreadyProcessedCards
+
+    move ResumeAtScoreCard to CurrentScoreCard.
+
+1050-DetermineRestartPoint.
+
+    move zero to ResumeAtScoreCard
+
+    open input RestartFile
+
+    if RestartFileNotFound
+        open output RestartFile
+        close RestartFile
+        open input RestartFile
+    end-if
+
+    if RestartFileNotFound
+        continue
+    else
+        perform with test before until NoMoreScorecards
+            read RestartFile
+                at end
+                    set NoMoreScorecards to true
+                not at end
+                    move RestartLine(12:5) to ResumeAtScoreCard
+            end-read
+        end-perform
+        move "N" to EndOfScorecardFile
+    end-if
+
+    close RestartFile.
+
+1060-RebuildStandingsFromReport.
+
+    open input ScoreReportFile
+
+    perform with test before until NoMoreScorecards
+        read ScoreReportFile into ScoreReportDetailLine
+            at end
+                set NoMoreScorecards to true
+            not at end
+                move RD-Score to ReturnedScore
+                move RD-BowlerId to AccumulateBowlerId
+                move RD-BowlerName to AccumulateBowlerName
+                move RD-LaneNumber to AccumulateLaneNumber
+                perform 2100-AccumulateStandings
+                perform 2120-AccumulateBilling
+        end-read
+    end-perform
+
+    move "N" to EndOfScorecardFile
+    close ScoreReportFile.
+
+1065-RebuildRejectedCountFromExceptions.
+
+    *> ExceptionsFile carries one LANE detail line per rejected
+    *> card plus a single TOTAL REJECTED trailer written at the
+    *> very end of a completed run.  Only the detail lines count
+    *> towards RejectedScoreCardCount on replay.
+    move zero to RejectedScoreCardCount
+
+    open input ExceptionsFile
+
+    perform with test before until NoMoreScorecards
+        read ExceptionsFile
+            at end
+                set NoMoreScorecards to true
+            not at end
+                if ExceptionsLine(1:5) is equal to "LANE "
+                    add 1 to RejectedScoreCardCount
+                end-if
+        end-read
+    end-perform
+
+    move "N" to EndOfScorecardFile
+    close ExceptionsFile.
+
+1080-SkipAlreadyProcessedCards.
+
+    if ResumeAtScoreCard is greater than zero
+        perform with test after varying SkipIndex from 1 by 1
+            until SkipIndex is equal to ResumeAtScoreCard
+
+            read ScorecardFile
+                at end
+                    set NoMoreScorecards to true
+            end-read
+        end-perform
+    end-if.
+
+2000-ScoreOneCard.
+
+    add 1 to CurrentScoreCard
+
+    if ValidateScorecard(SC-ScorecardString of ScorecardFileRecord) is equal to "Y"
+        perform 2050-ComputeAndReportScore
+    else
+        perform 2200-RejectScoreCard
+    end-if
+
+    perform 2300-WriteCheckpoint.
+
+2050-ComputeAndReportScore.
+
+    compute ReturnedScore =
+        CalculateScoreFromScorecard(SC-ScorecardString of ScorecardFileRecord)
+
+    move spaces to ScoreReportDetailLine
+    move SC-LaneNumber of ScorecardFileRecord to RD-LaneNumber
+    move SC-BowlerId of ScorecardFileRecord to RD-BowlerId
+    move SC-BowlerName of ScorecardFileRecord to RD-BowlerName
+    move ReturnedScore to RD-Score
+
+    write ScoreReportLine from ScoreReportDetailLine
+
+    move spaces to ScoreHistoryDetailLine
+    move SC-GameDate of ScorecardFileRecord to SH-GameDate
+    move SC-LaneNumber of ScorecardFileRecord to SH-LaneNumber
+    move SC-BowlerId of ScorecardFileRecord to SH-BowlerId
+    move SC-BowlerName of ScorecardFileRecord to SH-BowlerName
+    move ReturnedScore to SH-Score
+
+    write ScoreHistoryLine from ScoreHistoryDetailLine
+
+    move SC-BowlerId of ScorecardFileRecord to AccumulateBowlerId
+    move SC-BowlerName of ScorecardFileRecord to AccumulateBowlerName
+    move SC-LaneNumber of ScorecardFileRecord to AccumulateLaneNumber
+    perform 2100-AccumulateStandings
+    perform 2120-AccumulateBilling
+
+    if ReturnedScore is greater than or equal to MilestoneScoreThreshold
+        perform 2150-RecordHallOfFame
+    end-if.
+
+2100-AccumulateStandings.
+
+    move "N" to StandingsFound
+    move "N" to StandingsSlotValid
+
+    if StandingsEntryCount is greater than zero
+        perform with test after varying StandingsIndex from 1 by 1
+            until StandingsIndex is equal to StandingsEntryCount
+            or BowlerFoundInStandings
+
+            if ST-BowlerId(StandingsIndex) is equal to AccumulateBowlerId
+                set BowlerFoundInStandings to true
+            end-if
+        end-perform
+    end-if
+
+    if BowlerFoundInStandings
+        set StandingsSlotIsValid to true
+    else
+        if StandingsEntryCount is greater than or equal to MaxStandingsEntries
+            set StandingsTableIsFull to true
+        else
+            add 1 to StandingsEntryCount
+            set StandingsIndex to StandingsEntryCount
+            move AccumulateBowlerId to ST-BowlerId(StandingsIndex)
+            move AccumulateBowlerName to ST-BowlerName(StandingsIndex)
+            move zero to ST-TotalPins(StandingsIndex)
+            move zero to ST-GamesBowled(StandingsIndex)
+            set StandingsSlotIsValid to true
+        end-if
+    end-if
+
+    if StandingsSlotIsValid
+        add ReturnedScore to ST-TotalPins(StandingsIndex)
+        add 1 to ST-GamesBowled(StandingsIndex)
+    end-if.
+
+2120-AccumulateBilling.
+
+    move "N" to BillingFound
+    move "N" to BillingSlotValid
+
+    if BillingEntryCount is greater than zero
+        perform with test after varying BillingIndex from 1 by 1
+            until BillingIndex is equal to BillingEntryCount
+            or LaneBowlerFoundInBilling
+
+            if BB-LaneNumber(BillingIndex) is equal to AccumulateLaneNumber
+                and BB-BowlerId(BillingIndex) is equal to AccumulateBowlerId
+                set LaneBowlerFoundInBilling to true
+            end-if
+        end-perform
+    end-if
+
+    if LaneBowlerFoundInBilling
+        set BillingSlotIsValid to true
+    else
+        if BillingEntryCount is greater than or equal to MaxBillingEntries
+            set BillingTableIsFull to true
+        else
+            add 1 to BillingEntryCount
+            set BillingIndex to BillingEntryCount
+            move AccumulateLaneNumber to BB-LaneNumber(BillingIndex)
+            move AccumulateBowlerId to BB-BowlerId(BillingIndex)
+            move AccumulateBowlerName to BB-BowlerName(BillingIndex)
+            move zero to BB-GamesBowled(BillingIndex)
+            set BillingSlotIsValid to true
+        end-if
+    end-if
+
+    if BillingSlotIsValid
+        add 1 to BB-GamesBowled(BillingIndex)
+    end-if.
+
+2150-RecordHallOfFame.
+
+    move spaces to HallOfFameDetailLine
+    move SC-GameDate of ScorecardFileRecord to HF-GameDate
+    move SC-LaneNumber of ScorecardFileRecord to HF-LaneNumber
+    move SC-BowlerId of ScorecardFileRecord to HF-BowlerId
+    move SC-BowlerName of ScorecardFileRecord to HF-BowlerName
+    move ReturnedScore to HF-Score
+
+    if ReturnedScore is equal to PerfectGameScore
+        move "PERFECT" to HF-Category
+    else
+        move "MILESTONE" to HF-Category
+    end-if
+
+    write HallOfFameLine from HallOfFameDetailLine.
+
+2200-RejectScoreCard.
+
+    add 1 to RejectedScoreCardCount
+
+    move spaces to ExceptionsDetailLine
+    move SC-LaneNumber of ScorecardFileRecord to XD-LaneNumber
+    move SC-BowlerId of ScorecardFileRecord to XD-BowlerId
+    move SC-ScorecardString of ScorecardFileRecord to XD-ScorecardString
+
+    write ExceptionsLine from ExceptionsDetailLine.
+
+2300-WriteCheckpoint.
+
+    *> A checkpoint used to be written only every 25 cards, but
+    *> ScoreReportFile, StandingsFile, BillingFile, ScoreHistoryFile
+    *> and HallOfFameFile are all written as each card is scored -
+    *> restart must be able to resume at the very next card or
+    *> those files pick up duplicate entries when the run is
+    *> resubmitted after an abend between checkpoints.  A checkpoint
+    *> is now written after every card instead.
+    move CurrentScoreCard to CK-ScoreCardCount
+    write RestartLine from CheckpointRecord.
+
+7000-ProduceStandings.
+
+    if StandingsEntryCount is greater than 1
+        perform with test after varying SortOuterIndex from 1 by 1
+            until SortOuterIndex is equal to StandingsEntryCount - 1
+
+            perform with test after varying SortInnerIndex from 1 by 1
+                until SortInnerIndex is equal to StandingsEntryCount - SortOuterIndex
+
+                if ST-TotalPins(SortInnerIndex) is less than
+                        ST-TotalPins(SortInnerIndex + 1)
+
+                    move StandingsEntry(SortInnerIndex) to StandingsSwapEntry
+                    move StandingsEntry(SortInnerIndex + 1)
+                        to StandingsEntry(SortInnerIndex)
+                    move StandingsSwapEntry to StandingsEntry(SortInnerIndex + 1)
+                end-if
+            end-perform
+        end-perform
+    end-if
+
+    if StandingsEntryCount is greater than zero
+        perform with test after varying StandingsRank from 1 by 1
+            until StandingsRank is equal to StandingsEntryCount
+
+            move spaces to StandingsDetailLine
+            move StandingsRank to SD-Rank
+            move ST-BowlerId(StandingsRank) to SD-BowlerId
+            move ST-BowlerName(StandingsRank) to SD-BowlerName
+            move ST-TotalPins(StandingsRank) to SD-TotalPins
+            move ST-GamesBowled(StandingsRank) to SD-GamesBowled
+
+            write StandingsLine from StandingsDetailLine
+        end-perform
+    end-if.
+
+7500-ProduceBillingFeed.
+
+    if BillingEntryCount is greater than zero
+        perform with test after varying BillingIndex from 1 by 1
+            until BillingIndex is equal to BillingEntryCount
+
+            move spaces to BillingDetailLine
+            move BB-LaneNumber(BillingIndex) to BL-LaneNumber
+            move BB-BowlerId(BillingIndex) to BL-BowlerId
+            move BB-BowlerName(BillingIndex) to BL-BowlerName
+            move BB-GamesBowled(BillingIndex) to BL-GamesBowled
+            compute BL-AmountDue rounded =
+                BB-GamesBowled(BillingIndex) * PerGameFee
+
+            write BillingLine from BillingDetailLine
+        end-perform
+    end-if.
+
+8000-ProduceExceptionsTrailer.
+
+    move spaces to ExceptionsTrailerLine
+    move RejectedScoreCardCount to XT-RejectedCount
+
+    write ExceptionsLine from ExceptionsTrailerLine.
+
+9000-Terminate.
+
+    perform 8000-ProduceExceptionsTrailer
+
+    close ScorecardFile
+    close ScoreReportFile
+    close StandingsFile
+    close ExceptionsFile
+    close RestartFile
+    close BillingFile
+    close HallOfFameFile
+    close ScoreHistoryFile.
+
 end program TenPinBowling.
