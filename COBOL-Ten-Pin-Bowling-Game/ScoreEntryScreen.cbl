@@ -0,0 +1,321 @@
+*> Interactive score entry for lane attendants.  A scorecard can be
+*> keyed in directly at the lane instead of waiting for the nightly
+*> SCORECARD-FILE, and any entry made earlier in the same session
+*> can be corrected before it is committed.  Every add and every
+*> correction is written to SCOREAUDIT with the operator, the time,
+*> and the before/after scorecard string, so a disputed score can
+*> always be traced back to who keyed it and when.
+*>
+*> On exit the entries collected in this session are appended to
+*> SCORECARD-FILE, the same file TenPinBowling reads overnight, so
+*> nothing else about the batch scoring run needs to know these
+*> games were keyed in rather than fed from the lane control system.
+*>
+*> A session is capped at MaxEntryRows adds/corrections, matching
+*> the upper bound on EntryTable below - an operator who fills the
+*> table is asked to commit and start a new session rather than
+*> running off the end of the table.
+*>
+*> Modification history:
+*> - SCOREAUDIT used to carry only the current scorecard string, so
+*>   a correction's prior value could never be recovered from the
+*>   audit trail even though the file header promised it.  Added
+*>   AU-PriorScorecardString; 4000-CorrectEntry now captures the
+*>   row's old value before it is overwritten and 6000-LogAudit
+*>   writes it alongside the new one (blank for an ADD, since there
+*>   is no prior value).
+*> - EntryValid was computed per keystroke by 5000-ValidateAndPreview
+*>   but never checked before a row was committed to SCORECARDS, so
+*>   a rejected, malformed entry still went out to the batch file
+*>   exactly like a valid one.  Added EN-Valid to EntryTable so
+*>   validity is carried per row, and 8000-CommitEntries now skips
+*>   any row that failed validation.
+
+identification division.
+program-id. ScoreEntryScreen.
+
+environment division.
+configuration section.
+    repository.
+        function CalculateScoreFromScorecard
+        function ValidateScorecard.
+input-output section.
+    file-control.
+        select ScorecardFile assign to "SCORECARDS"
+            organization is line sequential
+            file status is ScorecardFileStatus.
+
+        select AuditFile assign to "SCOREAUDIT"
+            organization is line sequential
+            file status is AuditFileStatus.
+
+data division.
+file section.
+fd  ScorecardFile.
+01 ScorecardFileRecord.
+    copy "ScoreCardRecord.cpy".
+
+fd  AuditFile
+    recording mode is f.
+01 AuditLine pic x(164).
+
+working-storage section.
+
+01 ScorecardFileStatus pic xx.
+    88 ScorecardFileNotFound value "35".
+
+01 AuditFileStatus pic xx.
+    88 AuditFileNotFound value "35".
+
+01 OperatorId pic x(10).
+01 CurrentDateTime pic x(21).
+
+01 ActionCode pic x.
+    88 ActionAdd value "A".
+    88 ActionCorrect value "C".
+    88 ActionExit value "E".
+
+01 AuditAction pic x(7).
+
+01 EntryScorecard.
+    copy "ScoreCardRecord.cpy".
+
+01 CorrectionSequence pic 999.
+
+01 EntryValid pic x.
+    88 EntryIsValid value "Y".
+
+01 PreviewScore pic 999.
+01 ResultMessage pic x(40).
+
+*> Entries keyed in this session, held here until the operator
+*> exits and they are committed to ScorecardFile.  A correction
+*> just overwrites the row at its sequence number - the audit
+*> trail is what remembers the original value.
+01 MaxEntryRows pic 999 value 100.
+
+01 EntryTable.
+    02 EntryCount pic 999 value zero.
+    02 EntryRow occurs 1 to 100 times
+            depending on EntryCount
+            indexed by EntryIndex.
+        03 EN-LaneNumber pic 99.
+        03 EN-BowlerId pic x(10).
+        03 EN-BowlerName pic x(20).
+        03 EN-GameDate pic x(8).
+        03 EN-ScorecardString pic x(33).
+        03 EN-Valid pic x.
+            88 EN-EntryIsValid value "Y".
+
+01 CommitIndex pic 999.
+01 PriorScorecardString pic x(33) value spaces.
+
+01 AuditDetailLine.
+    02 filler pic x(4) value "OP  ".
+    02 AU-OperatorId pic x(10).
+    02 filler pic x(6) value " DATE ".
+    02 AU-Date pic x(8).
+    02 filler pic x(6) value " TIME ".
+    02 AU-Time pic x(6).
+    02 filler pic x(8) value " ACTION ".
+    02 AU-Action pic x(7).
+    02 filler pic x(5) value " SEQ ".
+    02 AU-Sequence pic 999.
+    02 filler pic x(4) value " ID ".
+    02 AU-BowlerId pic x(10).
+    02 filler pic x(11) value " SCORECARD ".
+    02 AU-ScorecardString pic x(33).
+    02 filler pic x(7) value " PRIOR ".
+    02 AU-PriorScorecardString pic x(33).
+    02 filler pic x(3) value spaces.
+
+screen section.
+01 EntryScreen.
+    02 blank screen.
+    02 line 1 column 1 value "TEN-PIN BOWLING - SCORE ENTRY AND CORRECTION".
+    02 line 3 column 1 value "Operator ID:".
+    02 line 3 column 20 pic x(10) using OperatorId.
+    02 line 5 column 1 value "Action (A=Add, C=Correct, E=Exit and commit):".
+    02 line 5 column 50 pic x using ActionCode.
+    02 line 6 column 1 value "Sequence # to correct (Action C only):".
+    02 line 6 column 45 pic 999 using CorrectionSequence.
+    02 line 8 column 1 value "Lane:".
+    02 line 8 column 10 pic 99 using SC-LaneNumber of EntryScorecard.
+    02 line 9 column 1 value "Bowler ID:".
+    02 line 9 column 15 pic x(10) using SC-BowlerId of EntryScorecard.
+    02 line 10 column 1 value "Bowler Name:".
+    02 line 10 column 15 pic x(20) using SC-BowlerName of EntryScorecard.
+    02 line 11 column 1 value "Game Date (YYYYMMDD):".
+    02 line 11 column 25 pic x(8) using SC-GameDate of EntryScorecard.
+    02 line 12 column 1 value "Scorecard:".
+    02 line 12 column 15 pic x(33) using SC-ScorecardString of EntryScorecard.
+
+01 ResultScreen.
+    02 line 14 column 1 value "Result:".
+    02 line 14 column 10 pic x(40) using ResultMessage.
+
+procedure division.
+
+0000-Mainline.
+
+    perform 1000-Initialize
+
+    perform with test after until ActionExit
+
+        perform 2000-PromptForEntry
+
+        evaluate true
+            when ActionAdd
+                perform 3000-AddEntry
+            when ActionCorrect
+                perform 4000-CorrectEntry
+            when ActionExit
+                continue
+            when other
+                move "Invalid action - use A, C or E" to ResultMessage
+        end-evaluate
+
+        display ResultScreen
+    end-perform
+
+    perform 8000-CommitEntries
+
+    perform 9000-Terminate
+
+    stop run.
+
+1000-Initialize.
+
+    move zero to EntryCount
+
+    open extend AuditFile
+
+    if AuditFileNotFound
+        open output AuditFile
+        close AuditFile
+        open extend AuditFile
+    end-if.
+
+2000-PromptForEntry.
+
+    initialize EntryScorecard
+    move spaces to ActionCode
+    move zero to CorrectionSequence
+    move spaces to ResultMessage
+
+    display EntryScreen
+    accept EntryScreen.
+
+3000-AddEntry.
+
+    if EntryCount is greater than or equal to MaxEntryRows
+        move "Rejected - session entry limit reached, commit and restart"
+            to ResultMessage
+    else
+        add 1 to EntryCount
+        set EntryIndex to EntryCount
+
+        move SC-LaneNumber of EntryScorecard to EN-LaneNumber(EntryIndex)
+        move SC-BowlerId of EntryScorecard to EN-BowlerId(EntryIndex)
+        move SC-BowlerName of EntryScorecard to EN-BowlerName(EntryIndex)
+        move SC-GameDate of EntryScorecard to EN-GameDate(EntryIndex)
+        move SC-ScorecardString of EntryScorecard to EN-ScorecardString(EntryIndex)
+
+        move spaces to PriorScorecardString
+
+        perform 5000-ValidateAndPreview
+
+        move "ADD" to AuditAction
+        move EntryIndex to CommitIndex
+        perform 6000-LogAudit
+    end-if.
+
+4000-CorrectEntry.
+
+    if CorrectionSequence is greater than zero
+            and CorrectionSequence is not greater than EntryCount
+
+        set EntryIndex to CorrectionSequence
+
+        move EN-ScorecardString(EntryIndex) to PriorScorecardString
+
+        move SC-LaneNumber of EntryScorecard to EN-LaneNumber(EntryIndex)
+        move SC-BowlerId of EntryScorecard to EN-BowlerId(EntryIndex)
+        move SC-BowlerName of EntryScorecard to EN-BowlerName(EntryIndex)
+        move SC-GameDate of EntryScorecard to EN-GameDate(EntryIndex)
+        move SC-ScorecardString of EntryScorecard to EN-ScorecardString(EntryIndex)
+
+        perform 5000-ValidateAndPreview
+
+        move "CORRECT" to AuditAction
+        move CorrectionSequence to CommitIndex
+        perform 6000-LogAudit
+    else
+        move "Invalid sequence number" to ResultMessage
+    end-if.
+
+5000-ValidateAndPreview.
+
+    if ValidateScorecard(SC-ScorecardString of EntryScorecard) is equal to "Y"
+        move "Y" to EntryValid
+        move "Y" to EN-Valid(EntryIndex)
+        compute PreviewScore =
+            CalculateScoreFromScorecard(SC-ScorecardString of EntryScorecard)
+        move spaces to ResultMessage
+        string "Accepted - preview score " delimited by size
+            PreviewScore delimited by size
+            into ResultMessage
+    else
+        move "N" to EntryValid
+        move "N" to EN-Valid(EntryIndex)
+        move "Rejected - malformed scorecard" to ResultMessage
+    end-if.
+
+6000-LogAudit.
+
+    move function current-date to CurrentDateTime
+
+    move spaces to AuditDetailLine
+    move OperatorId to AU-OperatorId
+    move CurrentDateTime(1:8) to AU-Date
+    move CurrentDateTime(9:6) to AU-Time
+    move AuditAction to AU-Action
+    move CommitIndex to AU-Sequence
+    move SC-BowlerId of EntryScorecard to AU-BowlerId
+    move SC-ScorecardString of EntryScorecard to AU-ScorecardString
+    move PriorScorecardString to AU-PriorScorecardString
+
+    write AuditLine from AuditDetailLine.
+
+8000-CommitEntries.
+
+    if EntryCount is greater than zero
+        open extend ScorecardFile
+
+        if ScorecardFileNotFound
+            open output ScorecardFile
+            close ScorecardFile
+            open extend ScorecardFile
+        end-if
+
+        perform with test after varying CommitIndex from 1 by 1
+            until CommitIndex is equal to EntryCount
+
+            if EN-EntryIsValid(CommitIndex)
+                move EN-LaneNumber(CommitIndex) to SC-LaneNumber of ScorecardFileRecord
+                move EN-BowlerId(CommitIndex) to SC-BowlerId of ScorecardFileRecord
+                move EN-BowlerName(CommitIndex) to SC-BowlerName of ScorecardFileRecord
+                move EN-GameDate(CommitIndex) to SC-GameDate of ScorecardFileRecord
+                move EN-ScorecardString(CommitIndex) to SC-ScorecardString of ScorecardFileRecord
+                write ScorecardFileRecord
+            end-if
+        end-perform
+
+        close ScorecardFile
+    end-if.
+
+9000-Terminate.
+
+    close AuditFile.
+
+end program ScoreEntryScreen.
