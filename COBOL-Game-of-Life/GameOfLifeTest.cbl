@@ -44,6 +44,29 @@ environment division.
 
 data division.
 working-storage section.
+    01 NumberOfRows pic 99 value 4.
+    01 NumberOfColumns pic 99 value 8.
+    01 GenerationCount pic 99 value 1.
+    01 ToroidalSwitch pic x value "N".
+
+    *> Classic Conway rules: a live cell survives on 2 or 3
+    *> neighbours, a dead cell is born on exactly 3.
+    01 SurvivalMinNeighbors pic 9 value 2.
+    01 SurvivalMaxNeighbors pic 9 value 3.
+    01 BirthNeighborCount pic 9 value 3.
+
+    01 GenerationHistory.
+        02 HistoryGeneration occurs 1 to 50 times
+                depending on GenerationCount.
+            03 HistoryGrid pic x(400).
+
+    01 GenerationStatistics.
+        02 GenerationStat occurs 1 to 50 times
+                depending on GenerationCount.
+            03 GS-LiveCellCount pic 9(4).
+            03 GS-BirthCount pic 9(4).
+            03 GS-DeathCount pic 9(4).
+
     01 LifeGrid.
         02 StartingGrid pic x(32) value "............*......**...........".
         02 filler redefines StartingGrid.
@@ -59,7 +82,11 @@ procedure division.
     display "Starting grid:"
     perform DisplayGrid
 
-    call "GameOfLife" using by reference StartingGrid.
+    call "GameOfLife" using by reference NumberOfRows, NumberOfColumns,
+        by reference GenerationCount, by reference ToroidalSwitch,
+        by reference SurvivalMinNeighbors, by reference SurvivalMaxNeighbors,
+        by reference BirthNeighborCount, by reference StartingGrid,
+        by reference GenerationHistory, by reference GenerationStatistics.
 
     display "Resulting grid after one iteration:"
     perform DisplayGrid
