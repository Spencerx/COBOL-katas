@@ -1,3 +1,99 @@
+*> Your task is to write a program to calculate the next
+*> generation of Conway's game of life, given any starting
+*> position.
+
+*> You start with a two dimensional grid of cells, where
+*> each cell is either alive or dead. The grid is finite,
+*> and no life can exist off the edges. When calculating
+*> the next generation of the grid, follow these four rules:
+
+*> 1. Any live cell with fewer than two live neighbours
+   *> dies, as if caused by underpopulation.
+*> 2. Any live cell with more than three live neighbours
+   *> dies, as if by overcrowding.
+*> 3. Any live cell with two or three live neighbours
+   *> lives on to the next generation.
+*> 4. Any dead cell with exactly three live neighbours
+   *> becomes a live cell.
+
+*> Examples: * indicates live cell, . indicates dead cell
+
+*> Example input: (4 x 8 grid)
+*> 4 8
+*> ........
+*> ....*...
+*> ...**...
+*> ........
+
+*> 4,2: 5,2 4,3 5,3
+
+*> Example output:
+*> 4 8
+*> ........
+*> ...**...
+*> ...**...
+*> ........
+
+*> Modification history:
+*> - The grid used to be hardcoded at 4 rows by 8 columns. The
+*>   caller now passes NumberOfRows and NumberOfColumns in, and
+*>   the grid is kept as a flat table addressed by a computed
+*>   cell index so any grid up to MaxGridCells fits without a
+*>   recompile.
+*> - Added GenerationCount so a caller can run several
+*>   generations in one CALL instead of driving the loop
+*>   themselves.  A snapshot of the grid after every generation
+*>   is handed back in GenerationHistory, and InputGrid still
+*>   comes back holding the final generation.
+*> - Every generation snapshot that goes into GenerationHistory
+*>   is now also appended to HistoryFile, one line per
+*>   generation, so a run's evolution can be reviewed or
+*>   replayed after the fact without keeping the caller's
+*>   working storage around.
+*> - Added ToroidalSwitch.  Edge and corner cells used to always
+*>   see zero neighbours because they have no cell off the grid
+*>   to look at; when the caller sets ToroidalSwitch to "Y" those
+*>   cells now look at the opposite edge instead, so the grid
+*>   behaves like the surface of a torus.  Interior cells are
+*>   unaffected either way.
+*> - Added GenerationStatistics, a live cell / birth / death
+*>   count for every generation computed, alongside the grid
+*>   snapshot already returned in GenerationHistory.
+*> - The birth and survival neighbour counts used to be baked in
+*>   as the classic Conway values (survive on 2 or 3, born on
+*>   exactly 3).  They are now caller-supplied via
+*>   SurvivalMinNeighbors, SurvivalMaxNeighbors and
+*>   BirthNeighborCount, so other Life-like rule sets can be run
+*>   without a recompile; passing 2, 3 and 3 reproduces the
+*>   original rules exactly.
+*> - Fixed the interior/edge test in 2000-ComputeNextGeneration -
+*>   it was letting row 1 fall through as if it were an interior
+*>   row, so a toroidal run never wrapped the top edge and row 1's
+*>   live cell count came out wrong.  It now requires CurrentRow
+*>   greater than 1, matching the column test it sits next to.
+*> - GenerationCount is now capped at MaxGenerations before it
+*>   drives GenerationHistory/GenerationStatistics, instead of
+*>   trusting the caller not to exceed the table size.
+*> - NumberOfRows x NumberOfColumns is now checked against
+*>   MaxGridCells before the grid is touched.  A caller passing
+*>   dimensions too large for ThisGrid/NextGrid used to overrun
+*>   those tables silently; the row count is now clamped to fit
+*>   instead, with a diagnostic.
+*> - 2100-CountToroidalNeighbors compared the raw, unwrapped
+*>   evaluation coordinates against CurrentRow/CurrentColumn to
+*>   skip the current cell itself.  On a 1- or 2-wide toroidal
+*>   grid a wrapped coordinate can equal the current cell's own
+*>   wrapped position without the raw coordinates matching, so the
+*>   cell could count itself - or the same physical neighbour
+*>   twice - as live.  The self/duplicate test now compares the
+*>   wrapped WrapRow/WrapColumn and tracks which physical cells
+*>   have already been counted for the current cell.
+*> - GenerationCount had an upper clamp but no lower bound; a
+*>   caller passing 0 ran the test-after generation loop until its
+*>   pic 99 counter wrapped, writing past the end of the caller's
+*>   GenerationHistory/GenerationStatistics.  GenerationCount less
+*>   than 1 is now raised to 1.
+
 identification division.
 program-id. GameOfLife.
 
@@ -6,47 +102,177 @@ configuration section.
     special-names.
         class IsLiveCell is "*".
         class IsDeadCell is ".".
+input-output section.
+    file-control.
+        select HistoryFile assign to "GOLHIST"
+            organization is line sequential.
 
 data division.
-working-storage section.
-    01 CurrentColumn pic 9.
-    01 CurrentRow pic 9.
+file section.
+    fd HistoryFile.
+    01 HistoryFileRecord.
+        02 HF-Generation pic 9(3).
+        02 filler pic x.
+        02 HF-Grid pic x(400).
 
+working-storage section.
+    01 CurrentColumn pic 99.
+    01 CurrentRow pic 99.
+    01 CurrentCellIndex pic 9(4).
 
     01 NumberOfAdjacentLiveCells pic 9.
-    01 EvaluationColumnStart pic 9.
-    01 EvaluationColumnEnd pic 9.
-    01 EvaluationRowStart pic 9.
-    01 EvaluationRowEnd pic 9.
+    01 EvaluationColumnStart pic 99.
+    01 EvaluationColumnEnd pic 99.
+    01 EvaluationRowStart pic 99.
+    01 EvaluationRowEnd pic 99.
 
-    01 ColumnInEvaluation pic 9.
-    01 RowInEvaluation pic 9.
+    01 ColumnInEvaluation pic 99.
+    01 RowInEvaluation pic 99.
+    01 EvaluationCellIndex pic 9(4).
+
+    01 WrapRow pic 99.
+    01 WrapColumn pic 99.
+
+    *> On a toroidal grid with NumberOfRows or NumberOfColumns of 1
+    *> or 2, two different raw offsets in the 3 x 3 neighbourhood
+    *> can wrap to the same physical cell.  These track which
+    *> wrapped (row, column) pairs have already been counted for
+    *> the current cell so a physical neighbour - or the current
+    *> cell itself - is never counted twice.
+    01 VisitedNeighborCount pic 9.
+    01 VisitedNeighborRow pic 99 occurs 9 times.
+    01 VisitedNeighborColumn pic 99 occurs 9 times.
+    01 VisitedSearchIndex pic 9.
+
+    01 NeighborAlreadyCounted pic x.
+        88 NeighborWasAlreadyCounted value "Y".
+
+    01 GenerationLiveCellCount pic 9(4).
+    01 GenerationBirthCount pic 9(4).
+    01 GenerationDeathCount pic 9(4).
+
+    *> The grid is capped at MaxGridCells cells (20 x 20) so the
+    *> table can stay a fixed size while NumberOfRows and
+    *> NumberOfColumns vary from one call to the next.
+    01 MaxGridCells pic 9(4) value 400.
+    01 CellCount pic 9(4).
+
+    *> A run is capped at MaxGenerations generations to match the
+    *> upper bound on GenerationHistory below.
+    01 MaxGenerations pic 99 value 50.
+    01 CurrentGeneration pic 99.
 
     01 ThisGrid.
-        02 GridRow occurs 4 times.
-            03 GridColumn occurs 8 times.
-                04 ThisCell pic x.
-                    88 LiveCell value "*".
-                    88 DeadCell value ".".
+        02 ThisCell pic x occurs 400 times.
+            88 LiveCell value "*".
+            88 DeadCell value ".".
 
     01 NextGrid.
-        02 GridRow occurs 4 times.
-            03 GridColumn occurs 8 times.
-                04 NextCell pic x.
-                    88 NextLiveCell value "*".
-                    88 NextDeadCell value ".".
+        02 NextCell pic x occurs 400 times.
+            88 NextLiveCell value "*".
+            88 NextDeadCell value ".".
 
 linkage section.
-    01 InputGrid pic x(32).
+    01 NumberOfRows pic 99.
+    01 NumberOfColumns pic 99.
+    01 GenerationCount pic 99.
+
+    01 ToroidalSwitch pic x.
+        88 ToroidalWrapEnabled value "Y".
+
+    01 SurvivalMinNeighbors pic 9.
+    01 SurvivalMaxNeighbors pic 9.
+    01 BirthNeighborCount pic 9.
+
+    01 InputGrid pic x(400).
+
+    01 GenerationHistory.
+        02 HistoryGeneration occurs 1 to 50 times
+                depending on GenerationCount
+                indexed by HistoryIndex.
+            03 HistoryGrid pic x(400).
+
+    01 GenerationStatistics.
+        02 GenerationStat occurs 1 to 50 times
+                depending on GenerationCount
+                indexed by StatIndex.
+            03 GS-LiveCellCount pic 9(4).
+            03 GS-BirthCount pic 9(4).
+            03 GS-DeathCount pic 9(4).
+
+procedure division using NumberOfRows, NumberOfColumns, GenerationCount,
+        ToroidalSwitch, SurvivalMinNeighbors, SurvivalMaxNeighbors,
+        BirthNeighborCount, InputGrid, GenerationHistory, GenerationStatistics.
+
+0000-Mainline.
+
+    *> Only touch the part of InputGrid the caller actually
+    *> allocated - NumberOfRows x NumberOfColumns cells - even
+    *> though the working-storage grids are fixed at MaxGridCells.
+    compute CellCount = NumberOfRows * NumberOfColumns
+
+    *> NumberOfRows and NumberOfColumns are caller-supplied and
+    *> are not allowed to overrun ThisGrid/NextGrid, which are
+    *> fixed at MaxGridCells.  If they would, the row count is
+    *> cut back to whatever fits in MaxGridCells at the requested
+    *> column width, the same way GenerationCount is capped below.
+    if CellCount is greater than MaxGridCells
+        display "GAMEOFLIFE - GRID TOO LARGE FOR MaxGridCells - ROWS CLAMPED"
+        compute NumberOfRows = MaxGridCells / NumberOfColumns
+        compute CellCount = NumberOfRows * NumberOfColumns
+    end-if
+
+    if GenerationCount is greater than MaxGenerations
+        move MaxGenerations to GenerationCount
+    end-if
+
+    if GenerationCount is less than 1
+        move 1 to GenerationCount
+    end-if
+
+    open output HistoryFile
+
+    perform with test after varying CurrentGeneration from 1 by 1
+        until CurrentGeneration is equal to GenerationCount
+
+        perform 2000-ComputeNextGeneration
+
+        move InputGrid(1:CellCount) to HistoryGrid(CurrentGeneration)(1:CellCount)
+
+        move GenerationLiveCellCount to GS-LiveCellCount(CurrentGeneration)
+        move GenerationBirthCount to GS-BirthCount(CurrentGeneration)
+        move GenerationDeathCount to GS-DeathCount(CurrentGeneration)
+
+        move spaces to HistoryFileRecord
+        move CurrentGeneration to HF-Generation
+        move InputGrid(1:CellCount) to HF-Grid(1:CellCount)
+        write HistoryFileRecord
+    end-perform
+
+    close HistoryFile
+
+    goback.
+
+2000-ComputeNextGeneration.
 
-procedure division using InputGrid.
-    move InputGrid to ThisGrid.
-    perform with test after varying CurrentColumn from 1 by 1 until CurrentColumn is equal to 8
-        perform with test after varying CurrentRow from 1 by 1 until CurrentRow is equal to 4
+    move InputGrid(1:CellCount) to ThisGrid(1:CellCount)
+
+    move 0 to GenerationLiveCellCount
+    move 0 to GenerationBirthCount
+    move 0 to GenerationDeathCount
+
+    perform with test after varying CurrentColumn from 1 by 1
+        until CurrentColumn is equal to NumberOfColumns
+
+        perform with test after varying CurrentRow from 1 by 1
+            until CurrentRow is equal to NumberOfRows
+
+            compute CurrentCellIndex =
+                (CurrentRow - 1) * NumberOfColumns + CurrentColumn
 
             move 0 to NumberOfAdjacentLiveCells
-            if CurrentColumn is greater than 1 and CurrentColumn is less than 8 and
-                CurrentRow is greater than 0 and CurrentRow is less than 4 then
+            if CurrentColumn is greater than 1 and CurrentColumn is less than NumberOfColumns and
+                CurrentRow is greater than 1 and CurrentRow is less than NumberOfRows then
 
                 subtract 1 from CurrentColumn giving EvaluationColumnStart
                 add 1 to CurrentColumn giving EvaluationColumnEnd
@@ -60,9 +286,13 @@ procedure division using InputGrid.
                             perform with test after varying RowInEvaluation from EvaluationRowStart by 1
                                 until RowInEvaluation is equal to EvaluationRowEnd
 
-                                 if LiveCell(RowInEvaluation,ColumnInEvaluation) then
+                                compute EvaluationCellIndex =
+                                    (RowInEvaluation - 1) * NumberOfColumns + ColumnInEvaluation
+
+                                 if LiveCell(EvaluationCellIndex) then
 
                                     if RowInEvaluation is equal to CurrentRow and ColumnInEvaluation is equal to CurrentColumn then
+                                        continue
                                    else
                                         add 1 to NumberOfAdjacentLiveCells
                                     end-if
@@ -70,30 +300,122 @@ procedure division using InputGrid.
                                 end-if
                             end-perform
                 end-perform
+            else
+                if ToroidalWrapEnabled
+                    perform 2100-CountToroidalNeighbors
+                end-if
             end-if
 
             *> set to live or dead
-            evaluate true also NumberOfAdjacentLiveCells
-                when ThisCell(CurrentRow, CurrentColumn) is IsLiveCell also less than 2
-                    set NextDeadCell(CurrentRow, CurrentColumn) to true
-                when LiveCell(CurrentRow, CurrentColumn) also greater than 3
-                    set NextDeadCell(CurrentRow, CurrentColumn) to true
-                when LiveCell(CurrentRow, CurrentColumn) also equal to 2 or equal to 3
-                    set NextLiveCell(CurrentRow, CurrentColumn) to true
-                when DeadCell(CurrentRow, CurrentColumn) also equal to 3
-                    set NextLiveCell(CurrentRow, CurrentColumn) to true
+            evaluate true
+                when LiveCell(CurrentCellIndex)
+                        and NumberOfAdjacentLiveCells is greater than or equal to SurvivalMinNeighbors
+                        and NumberOfAdjacentLiveCells is less than or equal to SurvivalMaxNeighbors
+                    set NextLiveCell(CurrentCellIndex) to true
+                when DeadCell(CurrentCellIndex)
+                        and NumberOfAdjacentLiveCells is equal to BirthNeighborCount
+                    set NextLiveCell(CurrentCellIndex) to true
                 when other
-                    if LiveCell(CurrentRow, CurrentColumn) then
-                        set NextLiveCell(CurrentRow, CurrentColumn) to true
-                    else
-                        set NextDeadCell(CurrentRow, CurrentColumn) to true
-                    end-if
+                    set NextDeadCell(CurrentCellIndex) to true
             end-evaluate
 
+            if LiveCell(CurrentCellIndex) and NextDeadCell(CurrentCellIndex)
+                add 1 to GenerationDeathCount
+            end-if
+
+            if DeadCell(CurrentCellIndex) and NextLiveCell(CurrentCellIndex)
+                add 1 to GenerationBirthCount
+            end-if
+
+            if NextLiveCell(CurrentCellIndex)
+                add 1 to GenerationLiveCellCount
+            end-if
+
         end-perform
     end-perform
 
-    move NextGrid to InputGrid.
+    move NextGrid(1:CellCount) to InputGrid(1:CellCount).
+
+2100-CountToroidalNeighbors.
+
+    *> The current cell is on an edge or a corner.  Walk the same
+    *> 3 x 3 neighbourhood as the interior case, but wrap any
+    *> row or column that falls off the grid around to the
+    *> opposite edge instead of leaving it out of the count.
+    move 0 to VisitedNeighborCount
+
+    subtract 1 from CurrentColumn giving EvaluationColumnStart
+    add 1 to CurrentColumn giving EvaluationColumnEnd
+
+    perform with test after varying ColumnInEvaluation from EvaluationColumnStart by 1
+        until ColumnInEvaluation is equal to EvaluationColumnEnd
+
+        if ColumnInEvaluation is less than 1
+            move NumberOfColumns to WrapColumn
+        else
+            if ColumnInEvaluation is greater than NumberOfColumns
+                move 1 to WrapColumn
+            else
+                move ColumnInEvaluation to WrapColumn
+            end-if
+        end-if
+
+        subtract 1 from CurrentRow giving EvaluationRowStart
+        add 1 to CurrentRow giving EvaluationRowEnd
+
+        perform with test after varying RowInEvaluation from EvaluationRowStart by 1
+            until RowInEvaluation is equal to EvaluationRowEnd
+
+            if RowInEvaluation is less than 1
+                move NumberOfRows to WrapRow
+            else
+                if RowInEvaluation is greater than NumberOfRows
+                    move 1 to WrapRow
+                else
+                    move RowInEvaluation to WrapRow
+                end-if
+            end-if
+
+            compute EvaluationCellIndex =
+                (WrapRow - 1) * NumberOfColumns + WrapColumn
+
+            if LiveCell(EvaluationCellIndex) then
+
+                if WrapRow is equal to CurrentRow and WrapColumn is equal to CurrentColumn then
+                    continue
+                else
+                    perform 2150-CheckNeighborAlreadyCounted
+
+                    if not NeighborWasAlreadyCounted
+                        add 1 to NumberOfAdjacentLiveCells
+                        add 1 to VisitedNeighborCount
+                        move WrapRow to VisitedNeighborRow(VisitedNeighborCount)
+                        move WrapColumn to VisitedNeighborColumn(VisitedNeighborCount)
+                    end-if
+                end-if
+
+            end-if
+        end-perform
+    end-perform.
+
+2150-CheckNeighborAlreadyCounted.
+
+    *> On a small toroidal grid the same physical cell can appear
+    *> more than once in the 3 x 3 evaluation window (e.g. a
+    *> single-row grid wraps every row offset back to row 1).  Do
+    *> not let it add to NumberOfAdjacentLiveCells more than once.
+    move "N" to NeighborAlreadyCounted
+
+    if VisitedNeighborCount is greater than zero
+        perform with test after varying VisitedSearchIndex from 1 by 1
+            until VisitedSearchIndex is equal to VisitedNeighborCount
+            or NeighborWasAlreadyCounted
+
+            if VisitedNeighborRow(VisitedSearchIndex) is equal to WrapRow
+                and VisitedNeighborColumn(VisitedSearchIndex) is equal to WrapColumn
+                set NeighborWasAlreadyCounted to true
+            end-if
+        end-perform
+    end-if.
 
-    goback.
 end program GameOfLife.
