@@ -0,0 +1,44 @@
+//BOWLNITE JOB (ACCTNO),'NIGHTLY LEAGUE SCORING',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY BATCH STREAM - LEAGUE SCORING AND LANE MONITOR FEED
+//*
+//*  STEP010 scores the night's scorecards (TENPIN) and produces
+//*  the standings and billing feed.  STEP020 refreshes the lane
+//*  monitor display feed (GAMEOFLIFETEST) once scoring is clean.
+//*
+//*  STEP-LEVEL RESTART -
+//*  If the job abends in STEP010, resubmit unchanged (do not use
+//*  RESTART=) - STEP010 is internally restartable through its own
+//*  RESTART-FILE checkpoint dataset and will pick up scoring at
+//*  the scorecard it was on when it went down, rather than
+//*  rescoring the whole night.  RESTART, SCOREREPT and EXCEPTNS
+//*  are fixed datasets opened MOD so a resubmission finds them
+//*  exactly as STEP010 left them - SCOREREPT in particular has to
+//*  survive the abend, because STEP010 replays it to rebuild the
+//*  standings and billing tables before it picks scoring back up.
+//*  Only clear down PROD.BOWLING.RESTART, SCOREREPT and EXCEPTNS
+//*  at the start of a new night, the same as HALLFAME and
+//*  SCOREHIST are never cleared down at all.
+//*
+//*  If STEP010 completed clean and the failure was in STEP020,
+//*  resubmit with RESTART=STEP020 on the JOB card to skip
+//*  STEP010 entirely - STEP020 is idempotent, so simply rerunning
+//*  it is always safe.
+//*
+//STEP010  EXEC PGM=TENPIN
+//STEPLIB    DD DSN=PROD.BOWLING.LOADLIB,DISP=SHR
+//SCORECARDS DD DSN=PROD.BOWLING.SCORECARDS(0),DISP=SHR
+//SCOREREPT  DD DSN=PROD.BOWLING.SCOREREPT,DISP=(MOD,CATLG,CATLG)
+//STANDINGS  DD DSN=PROD.BOWLING.STANDINGS(+1),DISP=(NEW,CATLG,DELETE)
+//EXCEPTNS   DD DSN=PROD.BOWLING.EXCEPTNS,DISP=(MOD,CATLG,CATLG)
+//RESTART    DD DSN=PROD.BOWLING.RESTART,DISP=(MOD,CATLG,CATLG)
+//BILLING    DD DSN=PROD.BOWLING.BILLING(+1),DISP=(NEW,CATLG,DELETE)
+//HALLFAME   DD DSN=PROD.BOWLING.HALLFAME,DISP=(MOD,CATLG,CATLG)
+//SCOREHIST  DD DSN=PROD.BOWLING.SCOREHIST,DISP=(MOD,CATLG,CATLG)
+//SYSOUT     DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=GOLTEST,COND=(4,GT,STEP010)
+//STEPLIB    DD DSN=PROD.BOWLING.LOADLIB,DISP=SHR
+//GOLHIST    DD DSN=PROD.LANEMON.GOLHIST(+1),DISP=(NEW,CATLG,DELETE)
+//SYSOUT     DD SYSOUT=*
